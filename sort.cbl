@@ -4,11 +4,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'INPUT.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.txt'
+           SELECT BAD-RECORD-FILE ASSIGN TO DYNAMIC WS-BAD-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAD-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-ROSTER-FILE
+               ASSIGN TO DYNAMIC WS-ROSTER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-FILE-STATUS.
+           SELECT EXCEPTIONS-FILE
+               ASSIGN TO DYNAMIC WS-EXCEPTIONS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEANS-LIST-FILE ASSIGN TO DYNAMIC WS-DEANS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAILING-FILE ASSIGN TO DYNAMIC WS-FAILING-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SECTIONS-FILE ASSIGN TO 'SECTIONS.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SECTIONS-FILE-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO 'RUN-LOG.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-WORK ASSIGN TO 'SORT.txt'.
+           SELECT SORT-CONTROL-FILE ASSIGN TO 'SORT-CONTROL.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORT-CONTROL-FILE-STATUS.
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO DYNAMIC WS-CONTROL-TOTALS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT STAGED-RECORDS-FILE
+               ASSIGN TO DYNAMIC WS-STAGED-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAGED-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,6 +60,65 @@
            05 OUT-STUDENT-SURNAME PIC X(20).
            05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
            05 OUT-STUDENT-GRADE  PIC 9(3).
+           05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
+           05 OUT-STUDENT-STATUS PIC X(10).
+           05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
+           05 OUT-STUDENT-RANK   PIC 9(4).
+
+       FD DEANS-LIST-FILE.
+       01 DEANS-LIST-RECORD.
+           05 DL-STUDENT-NAME    PIC X(20).
+           05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
+           05 DL-STUDENT-SURNAME PIC X(20).
+           05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
+           05 DL-STUDENT-GRADE   PIC 9(3).
+
+       FD FAILING-FILE.
+       01 FAILING-RECORD.
+           05 FL-STUDENT-NAME    PIC X(20).
+           05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
+           05 FL-STUDENT-SURNAME PIC X(20).
+           05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
+           05 FL-STUDENT-GRADE   PIC 9(3).
+
+       FD BAD-RECORD-FILE.
+       01 BAD-RECORD-OUT.
+           05 BAD-LINE-OUT       PIC X(50).
+           05 FILLER             PIC X(1) VALUE X'09'. *> Tab separator
+           05 BAD-REASON-OUT     PIC X(30).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-LINE           PIC X(80).
+
+       FD MASTER-ROSTER-FILE.
+       01 MASTER-ROSTER-RECORD.
+           05 MR-LINE            PIC X(60).
+      *> Tab-delimited: ID/name/surname
+
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTION-LINE         PIC X(80).
+
+       FD SECTIONS-FILE.
+       01 SECTION-ID-IN          PIC X(10).
+
+       FD RUN-LOG-FILE.
+       01 RUN-LOG-LINE           PIC X(100).
+
+       FD SORT-CONTROL-FILE.
+       01 SORT-CONTROL-LINE      PIC X(20).
+      *> e.g. "GRADE ASC", "SURNAME DESC"
+
+       FD CONTROL-TOTALS-FILE.
+       01 CONTROL-TOTALS-LINE    PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE        PIC X(60).
+
+       FD STAGED-RECORDS-FILE.
+       01 STAGED-RECORD-LINE.
+           05 STAGED-STUDENT-NAME    PIC X(20).
+           05 STAGED-STUDENT-SURNAME PIC X(20).
+           05 STAGED-STUDENT-GRADE   PIC 9(3).
 
        SD SORT-WORK.
        01 SORT-RECORD.
@@ -38,57 +133,668 @@
 
        01 WS-TEMP-STUDENT-NAME      PIC X(20).
        01 WS-TEMP-STUDENT-SURNAME   PIC X(20).
-       01 WS-TEMP-STUDENT-GRADE     PIC 9(3).  *> Changed from X(2) to 9(2)
+       01 WS-TEMP-STUDENT-GRADE     PIC 9(3).
+      *> Changed from X(2) to 9(2)
+       01 WS-TEMP-STUDENT-GRADE-X   PIC X(5).
+      *> Raw grade text before edit
+       01 WS-TEMP-OVERFLOW-X        PIC X(20).
+      *> Catches data past field 3
+
+       01 WS-FIELD-COUNT            PIC 9.
+       01 WS-VALID-RECORD-FLAG      PIC X VALUE 'Y'.
+           88 VALID-RECORD          VALUE 'Y'.
+           88 INVALID-RECORD        VALUE 'N'.
+       01 WS-REJECT-REASON          PIC X(30).
+
+       01 WS-STAT-COUNT             PIC 9(6) VALUE ZERO.
+       01 WS-STAT-SUM               PIC 9(9) VALUE ZERO.
+       01 WS-STAT-AVERAGE           PIC 9(3)V9(2) VALUE ZERO.
+       01 WS-STAT-AVERAGE-ED        PIC ZZ9.99.
+       01 WS-STAT-MIN-GRADE         PIC 9(3) VALUE 999.
+       01 WS-STAT-MIN-NAME          PIC X(20).
+       01 WS-STAT-MIN-SURNAME       PIC X(20).
+       01 WS-STAT-MAX-GRADE         PIC 9(3) VALUE ZERO.
+       01 WS-STAT-MAX-NAME          PIC X(20).
+       01 WS-STAT-MAX-SURNAME       PIC X(20).
+       01 WS-BAND-0-59              PIC 9(6) VALUE ZERO.
+       01 WS-BAND-60-69             PIC 9(6) VALUE ZERO.
+       01 WS-BAND-70-79             PIC 9(6) VALUE ZERO.
+       01 WS-BAND-80-89             PIC 9(6) VALUE ZERO.
+       01 WS-BAND-90-100            PIC 9(6) VALUE ZERO.
+
+       01 WS-ROSTER-FILE-STATUS     PIC XX.
+       01 WS-ROSTER-AVAILABLE-FLAG  PIC X VALUE 'N'.
+           88 ROSTER-AVAILABLE      VALUE 'Y'.
+       01 WS-ROSTER-EOF-FLAG        PIC X VALUE 'N'.
+           88 ROSTER-EOF            VALUE 'Y'.
+       01 WS-ROSTER-COUNT           PIC 9(4) VALUE ZERO.
+
+       01 MASTER-ROSTER-TABLE.
+           05 MR-ENTRY OCCURS 500 TIMES INDEXED BY MR-IDX.
+               10 MR-TBL-ID         PIC X(10).
+               10 MR-TBL-NAME       PIC X(20).
+               10 MR-TBL-SURNAME    PIC X(20).
+               10 MR-TBL-MATCHED    PIC X VALUE 'N'.
+                   88 MR-TBL-IS-MATCHED VALUE 'Y'.
+
+       01 WS-ROSTER-TEMP-ID         PIC X(10).
+       01 WS-ROSTER-TEMP-NAME       PIC X(20).
+       01 WS-ROSTER-TEMP-SURNAME    PIC X(20).
+       01 WS-ROSTER-FIELD-COUNT     PIC 9.
+
+       01 WS-RECON-MATCH-FLAG       PIC X VALUE 'N'.
+           88 RECON-MATCH-FOUND     VALUE 'Y'.
+
+       01 WS-ROSTER-FILENAME        PIC X(30)
+           VALUE 'MASTER-ROSTER.txt'.
+       01 WS-INPUT-FILENAME         PIC X(30) VALUE 'INPUT.txt'.
+       01 WS-INPUT-FILE-STATUS      PIC XX.
+       01 WS-INPUT-FILE-MISSING-FLAG PIC X VALUE 'N'.
+           88 INPUT-FILE-MISSING    VALUE 'Y'.
+       01 WS-OUTPUT-FILENAME        PIC X(30) VALUE 'OUTPUT.txt'.
+       01 WS-BAD-FILENAME           PIC X(30) VALUE 'BAD-RECORDS.txt'.
+       01 WS-BAD-FILE-STATUS        PIC XX.
+       01 WS-SUMMARY-FILENAME       PIC X(30)
+           VALUE 'STUDENT-SUMMARY.txt'.
+       01 WS-EXCEPTIONS-FILENAME    PIC X(30) VALUE 'EXCEPTIONS.txt'.
+       01 WS-DEANS-FILENAME         PIC X(30) VALUE 'DEANS-LIST.txt'.
+       01 WS-FAILING-FILENAME       PIC X(30) VALUE 'FAILING.txt'.
+       01 WS-CONTROL-TOTALS-FILENAME PIC X(30)
+           VALUE 'CONTROL-TOTALS.txt'.
+       01 WS-CHECKPOINT-FILENAME    PIC X(30) VALUE 'CHECKPOINT.txt'.
+       01 WS-CHECKPOINT-FILE-STATUS PIC XX.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(6) VALUE 500.
+       01 WS-CHECKPOINT-READ-COUNT  PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-RESTART-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-STAGED-FILENAME        PIC X(30)
+           VALUE 'STAGED-RECORDS.txt'.
+       01 WS-STAGED-FILE-STATUS     PIC XX.
+       01 WS-STAGED-EOF-FLAG        PIC X VALUE 'N'.
+           88 STAGED-EOF            VALUE 'Y'.
+       01 WS-SKIP-COUNT             PIC 9(6) VALUE ZERO.
+
+       01 WS-RANK-POSITION          PIC 9(4) VALUE ZERO.
+       01 WS-RANK-CURRENT           PIC 9(4) VALUE ZERO.
+       01 WS-RANK-PREV-GRADE        PIC 9(3) VALUE ZERO.
+       01 WS-RANK-FIRST-FLAG        PIC X VALUE 'Y'.
+           88 RANK-FIRST-RECORD     VALUE 'Y'.
+
+       01 WS-STUDENT-STATUS         PIC X(10).
+
+       01 WS-SORT-CONTROL-FILE-STATUS PIC XX.
+       01 WS-SORT-KEY-FIELD         PIC X(10) VALUE 'GRADE'.
+           88 SORT-KEY-IS-GRADE     VALUE 'GRADE'.
+           88 SORT-KEY-IS-SURNAME   VALUE 'SURNAME'.
+       01 WS-SORT-ORDER-FIELD       PIC X(4) VALUE 'ASC'.
+           88 SORT-ORDER-IS-ASC     VALUE 'ASC'.
+           88 SORT-ORDER-IS-DESC    VALUE 'DESC'.
+       01 WS-SORT-CONTROL-FIELD-COUNT PIC 9.
+
+       01 WS-CONTROL-MISMATCH-FLAG  PIC X VALUE 'N'.
+           88 CONTROL-TOTALS-MATCH  VALUE 'N'.
+           88 CONTROL-TOTALS-MISMATCH VALUE 'Y'.
+
+       01 WS-SECTIONS-FILE-STATUS   PIC XX.
+       01 WS-SECTIONS-EOF-FLAG      PIC X VALUE 'N'.
+           88 SECTIONS-EOF          VALUE 'Y'.
+       01 WS-BATCH-MODE-FLAG        PIC X VALUE 'N'.
+           88 BATCH-MODE            VALUE 'Y'.
+       01 WS-SECTION-ID             PIC X(10) VALUE SPACES.
+
+       01 WS-BATCH-INPUT-COUNT      PIC 9(6) VALUE ZERO.
+
+       01 WS-TIME-STAMP             PIC X(21).
+       01 WS-SORT-START-SECS        PIC 9(5) VALUE ZERO.
+       01 WS-SORT-END-SECS          PIC 9(5) VALUE ZERO.
+       01 WS-SORT-ELAPSED-SECS      PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-ELAPSED-SECS     PIC 9(6) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
-       SORT-PROCEDURE.
-           DISPLAY ">> STARTING SORT PROCEDURE".
+       MAIN-PROCEDURE.
+           OPEN INPUT SECTIONS-FILE.
+
+           IF WS-SECTIONS-FILE-STATUS = '35'
+               PERFORM SORT-PROCEDURE
+           ELSE
+               MOVE 'Y' TO WS-BATCH-MODE-FLAG
+               DISPLAY ">> SECTIONS.txt FOUND - RUNNING BATCH MODE"
 
-           SORT SORT-WORK
-               ON ASCENDING KEY W-STUDENT-GRADE
-               INPUT PROCEDURE INPUT-PROC
-               OUTPUT PROCEDURE OUTPUT-PROC.
+               OPEN OUTPUT RUN-LOG-FILE
+               MOVE 'N' TO WS-SECTIONS-EOF-FLAG
+
+               PERFORM UNTIL SECTIONS-EOF
+                   READ SECTIONS-FILE
+                       AT END MOVE 'Y' TO WS-SECTIONS-EOF-FLAG
+                       NOT AT END
+                           MOVE FUNCTION TRIM(SECTION-ID-IN)
+                               TO WS-SECTION-ID
+                           PERFORM SET-SECTION-FILENAMES-PROC
+                           PERFORM SORT-PROCEDURE
+                           PERFORM LOG-SECTION-RESULT-PROC
+                   END-READ
+               END-PERFORM
+
+               PERFORM LOG-BATCH-TOTAL-PROC
+               CLOSE SECTIONS-FILE
+               CLOSE RUN-LOG-FILE
+           END-IF.
 
-           DISPLAY ">> SORT COMPLETED SUCCESSFULLY!".
            STOP RUN.
 
+       SET-SECTION-FILENAMES-PROC.
+           DISPLAY ">> PROCESSING SECTION: " WS-SECTION-ID.
+
+           MOVE SPACES TO WS-INPUT-FILENAME.
+           STRING "INPUT-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-INPUT-FILENAME.
+
+           MOVE SPACES TO WS-OUTPUT-FILENAME.
+           STRING "OUTPUT-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-OUTPUT-FILENAME.
+
+           MOVE SPACES TO WS-BAD-FILENAME.
+           STRING "BAD-RECORDS-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-BAD-FILENAME.
+
+           MOVE SPACES TO WS-ROSTER-FILENAME.
+           STRING "MASTER-ROSTER-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-ROSTER-FILENAME.
+
+           MOVE SPACES TO WS-SUMMARY-FILENAME.
+           STRING "STUDENT-SUMMARY-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-SUMMARY-FILENAME.
+
+           MOVE SPACES TO WS-EXCEPTIONS-FILENAME.
+           STRING "EXCEPTIONS-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-EXCEPTIONS-FILENAME.
+
+           MOVE SPACES TO WS-DEANS-FILENAME.
+           STRING "DEANS-LIST-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-DEANS-FILENAME.
+
+           MOVE SPACES TO WS-FAILING-FILENAME.
+           STRING "FAILING-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-FAILING-FILENAME.
+
+           MOVE SPACES TO WS-CONTROL-TOTALS-FILENAME.
+           STRING "CONTROL-TOTALS-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-CONTROL-TOTALS-FILENAME.
+
+           MOVE SPACES TO WS-CHECKPOINT-FILENAME.
+           STRING "CHECKPOINT-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-CHECKPOINT-FILENAME.
+
+           MOVE SPACES TO WS-STAGED-FILENAME.
+           STRING "STAGED-RECORDS-" FUNCTION TRIM(WS-SECTION-ID) ".txt"
+               DELIMITED BY SIZE INTO WS-STAGED-FILENAME.
+
+       LOG-SECTION-RESULT-PROC.
+           MOVE SPACES TO RUN-LOG-LINE.
+           IF INPUT-FILE-MISSING
+               STRING "SECTION " FUNCTION TRIM(WS-SECTION-ID)
+                   ": INPUT FILE NOT FOUND - SKIPPED"
+                   DELIMITED BY SIZE INTO RUN-LOG-LINE
+           ELSE
+               STRING "SECTION " FUNCTION TRIM(WS-SECTION-ID)
+                   ": INPUT=" WS-BATCH-INPUT-COUNT
+                   " OUTPUT=" WS-STAT-COUNT
+                   " ELAPSED=" WS-SORT-ELAPSED-SECS " SEC"
+                   DELIMITED BY SIZE INTO RUN-LOG-LINE
+           END-IF.
+           WRITE RUN-LOG-LINE.
+
+       LOG-BATCH-TOTAL-PROC.
+           MOVE SPACES TO RUN-LOG-LINE.
+           STRING "TOTAL ELAPSED SORT TIME: "
+               WS-TOTAL-ELAPSED-SECS " SEC"
+               DELIMITED BY SIZE INTO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
+
+       RESET-RUN-COUNTERS-PROC.
+           MOVE ZERO TO WS-BATCH-INPUT-COUNT.
+           MOVE ZERO TO WS-STAT-COUNT.
+           MOVE ZERO TO WS-STAT-SUM.
+           MOVE ZERO TO WS-STAT-AVERAGE.
+           MOVE 999 TO WS-STAT-MIN-GRADE.
+           MOVE ZERO TO WS-STAT-MAX-GRADE.
+           MOVE ZERO TO WS-BAND-0-59.
+           MOVE ZERO TO WS-BAND-60-69.
+           MOVE ZERO TO WS-BAND-70-79.
+           MOVE ZERO TO WS-BAND-80-89.
+           MOVE ZERO TO WS-BAND-90-100.
+           MOVE ZERO TO WS-RANK-POSITION.
+           MOVE ZERO TO WS-RANK-CURRENT.
+           MOVE ZERO TO WS-RANK-PREV-GRADE.
+           MOVE 'Y' TO WS-RANK-FIRST-FLAG.
+
+       READ-SORT-CONTROL-PROC.
+           MOVE 'GRADE' TO WS-SORT-KEY-FIELD.
+           MOVE 'ASC' TO WS-SORT-ORDER-FIELD.
+
+           OPEN INPUT SORT-CONTROL-FILE.
+
+           IF WS-SORT-CONTROL-FILE-STATUS = '35'
+               DISPLAY ">> SORT-CONTROL.txt NOT FOUND - "
+                       "DEFAULT ASCENDING GRADE ORDER"
+           ELSE
+               READ SORT-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ZERO TO WS-SORT-CONTROL-FIELD-COUNT
+                       UNSTRING SORT-CONTROL-LINE DELIMITED BY SPACE
+                           INTO WS-SORT-KEY-FIELD WS-SORT-ORDER-FIELD
+                           TALLYING IN WS-SORT-CONTROL-FIELD-COUNT
+                       END-UNSTRING
+                       DISPLAY ">> SORT CONTROL: KEY="
+                               WS-SORT-KEY-FIELD " ORDER="
+                               WS-SORT-ORDER-FIELD
+               END-READ
+               CLOSE SORT-CONTROL-FILE
+           END-IF.
+
+       CHECK-RESTART-PROC.
+           MOVE ZERO TO WS-CHECKPOINT-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '35'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHECKPOINT-LINE(1:11) = "CHECKPOINT:"
+                           MOVE FUNCTION NUMVAL(
+                                   CHECKPOINT-LINE(13:6))
+                               TO WS-CHECKPOINT-RESTART-COUNT
+                           DISPLAY ">> RESTART: PRIOR RUN ABORTED "
+                                   "AFTER " WS-CHECKPOINT-RESTART-COUNT
+                                   " RECORD(S) - RESUMING FROM "
+                                   "STAGED RECORDS, SKIPPING TO "
+                                   "INPUT RECORD "
+                                   WS-CHECKPOINT-RESTART-COUNT
+                       ELSE
+                           IF CHECKPOINT-LINE(1:18) =
+                                   "OUTPUT-CHECKPOINT:"
+                               DISPLAY ">> RESTART: PRIOR RUN ABORTED "
+                                       "DURING OUTPUT PHASE - "
+                                       "SORT-WORK DOES NOT SURVIVE "
+                                       "AN ABEND, SO " WS-INPUT-FILENAME
+                                       " WILL BE REPROCESSED IN FULL"
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CHECKPOINT-PROGRESS-PROC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           STRING "CHECKPOINT: " WS-CHECKPOINT-READ-COUNT
+                  " RECORDS READ"
+               DELIMITED BY SIZE INTO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-RUN-COMPLETE-CHECKPOINT-PROC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "RUN COMPLETE" TO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-OUTPUT-CHECKPOINT-PROC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           STRING "OUTPUT-CHECKPOINT: " WS-STAT-COUNT
+                  " RECORDS WRITTEN"
+               DELIMITED BY SIZE INTO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-INPUT-FILE-PROC.
+           MOVE 'N' TO WS-INPUT-FILE-MISSING-FLAG.
+
+           OPEN INPUT INPUT-FILE.
+
+           IF WS-INPUT-FILE-STATUS = '35'
+               MOVE 'Y' TO WS-INPUT-FILE-MISSING-FLAG
+               DISPLAY ">> " WS-INPUT-FILENAME " NOT FOUND"
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
+
+       SORT-PROCEDURE.
+           PERFORM RESET-RUN-COUNTERS-PROC.
+           PERFORM READ-SORT-CONTROL-PROC.
+           PERFORM CHECK-RESTART-PROC.
+           PERFORM CHECK-INPUT-FILE-PROC.
+
+           IF INPUT-FILE-MISSING
+               DISPLAY ">> SKIPPING SECTION - INPUT FILE NOT FOUND"
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-TIME-STAMP
+               COMPUTE WS-SORT-START-SECS =
+                   FUNCTION NUMVAL(WS-TIME-STAMP(9:2)) * 3600
+                   + FUNCTION NUMVAL(WS-TIME-STAMP(11:2)) * 60
+                   + FUNCTION NUMVAL(WS-TIME-STAMP(13:2))
+
+               DISPLAY ">> STARTING SORT PROCEDURE"
+
+               EVALUATE TRUE ALSO TRUE
+                   WHEN SORT-KEY-IS-SURNAME ALSO SORT-ORDER-IS-DESC
+                       SORT SORT-WORK
+                           ON DESCENDING KEY W-STUDENT-SURNAME
+                           INPUT PROCEDURE INPUT-PROC
+                           OUTPUT PROCEDURE OUTPUT-PROC
+                   WHEN SORT-KEY-IS-SURNAME ALSO TRUE
+                       SORT SORT-WORK
+                           ON ASCENDING KEY W-STUDENT-SURNAME
+                           INPUT PROCEDURE INPUT-PROC
+                           OUTPUT PROCEDURE OUTPUT-PROC
+                   WHEN SORT-ORDER-IS-DESC ALSO TRUE
+                       SORT SORT-WORK
+                           ON DESCENDING KEY W-STUDENT-GRADE
+                           ON ASCENDING KEY W-STUDENT-SURNAME
+                           INPUT PROCEDURE INPUT-PROC
+                           OUTPUT PROCEDURE OUTPUT-PROC
+                   WHEN OTHER
+                       SORT SORT-WORK
+                           ON ASCENDING KEY W-STUDENT-GRADE
+                           ON ASCENDING KEY W-STUDENT-SURNAME
+                           INPUT PROCEDURE INPUT-PROC
+                           OUTPUT PROCEDURE OUTPUT-PROC
+               END-EVALUATE
+
+               DISPLAY ">> SORT COMPLETED SUCCESSFULLY!"
+
+               PERFORM WRITE-CONTROL-TOTALS-PROC
+               PERFORM WRITE-RUN-COMPLETE-CHECKPOINT-PROC
+
+               MOVE FUNCTION CURRENT-DATE TO WS-TIME-STAMP
+               COMPUTE WS-SORT-END-SECS =
+                   FUNCTION NUMVAL(WS-TIME-STAMP(9:2)) * 3600
+                   + FUNCTION NUMVAL(WS-TIME-STAMP(11:2)) * 60
+                   + FUNCTION NUMVAL(WS-TIME-STAMP(13:2))
+
+               *> WS-SORT-END-SECS can be less than WS-SORT-START-SECS
+               *> when a section's sort straddles midnight; add a day's
+               *> worth of seconds before subtracting in that case so
+               *> the elapsed figure and running total stay correct.
+               IF WS-SORT-END-SECS < WS-SORT-START-SECS
+                   COMPUTE WS-SORT-ELAPSED-SECS =
+                       WS-SORT-END-SECS + 86400 - WS-SORT-START-SECS
+               ELSE
+                   COMPUTE WS-SORT-ELAPSED-SECS =
+                       WS-SORT-END-SECS - WS-SORT-START-SECS
+               END-IF
+               ADD WS-SORT-ELAPSED-SECS TO WS-TOTAL-ELAPSED-SECS
+           END-IF.
+
+       RECONCILE-PROC.
+           PERFORM LOAD-ROSTER-PROC.
+
+           IF ROSTER-AVAILABLE
+               PERFORM MATCH-INPUT-TO-ROSTER-PROC
+               PERFORM REPORT-UNMATCHED-ROSTER-PROC
+           END-IF.
+
+       LOAD-ROSTER-PROC.
+           DISPLAY ">> LOADING " WS-ROSTER-FILENAME "...".
+
+           MOVE 'N' TO WS-ROSTER-AVAILABLE-FLAG.
+           MOVE ZERO TO WS-ROSTER-COUNT.
+
+           OPEN INPUT MASTER-ROSTER-FILE.
+
+           IF WS-ROSTER-FILE-STATUS = '35'
+               DISPLAY ">> " WS-ROSTER-FILENAME " NOT FOUND"
+               DISPLAY ">> SKIPPING ROSTER RECONCILIATION"
+           ELSE
+               MOVE 'Y' TO WS-ROSTER-AVAILABLE-FLAG
+               MOVE 'N' TO WS-ROSTER-EOF-FLAG
+
+               PERFORM UNTIL ROSTER-EOF
+                   READ MASTER-ROSTER-FILE
+                       AT END MOVE 'Y' TO WS-ROSTER-EOF-FLAG
+                       NOT AT END
+                           IF WS-ROSTER-COUNT NOT < 500
+                               DISPLAY ">> " WS-ROSTER-FILENAME
+                                   " EXCEEDS 500 ENTRIES - "
+                                   "TRUNCATING ROSTER LOAD AT 500"
+                               MOVE 'Y' TO WS-ROSTER-EOF-FLAG
+                           ELSE
+                               MOVE ZERO TO WS-ROSTER-FIELD-COUNT
+                               MOVE SPACES TO WS-ROSTER-TEMP-ID
+                               MOVE SPACES TO WS-ROSTER-TEMP-NAME
+                               MOVE SPACES TO WS-ROSTER-TEMP-SURNAME
+                               UNSTRING MR-LINE DELIMITED BY X'09'
+                                   INTO WS-ROSTER-TEMP-ID
+                                        WS-ROSTER-TEMP-NAME
+                                        WS-ROSTER-TEMP-SURNAME
+                                   TALLYING IN WS-ROSTER-FIELD-COUNT
+                               END-UNSTRING
+
+                               IF WS-ROSTER-FIELD-COUNT < 3
+                                   DISPLAY ">> " WS-ROSTER-FILENAME
+                                       " - SKIPPING MALFORMED ROSTER "
+                                       "ROW: " MR-LINE
+                               ELSE
+                                   ADD 1 TO WS-ROSTER-COUNT
+                                   MOVE FUNCTION
+                                       TRIM(WS-ROSTER-TEMP-ID)
+                                     TO MR-TBL-ID(WS-ROSTER-COUNT)
+                                   MOVE FUNCTION
+                                       TRIM(WS-ROSTER-TEMP-NAME)
+                                     TO MR-TBL-NAME(WS-ROSTER-COUNT)
+                                   MOVE FUNCTION
+                                       TRIM(WS-ROSTER-TEMP-SURNAME)
+                                     TO MR-TBL-SURNAME(WS-ROSTER-COUNT)
+                                   MOVE 'N' TO
+                                       MR-TBL-MATCHED(WS-ROSTER-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE MASTER-ROSTER-FILE
+           END-IF.
+
+       MATCH-INPUT-TO-ROSTER-PROC.
+           DISPLAY ">> RECONCILING INPUT AGAINST MASTER ROSTER...".
+
+           *> Reconcile against STAGED-RECORDS-FILE (the accepted,
+           *> already-validated records INPUT-PROC wrote) rather than
+           *> the raw input file, so a line INPUT-PROC rejected into
+           *> BAD-RECORDS.txt is never also reported here as a roster
+           *> exception.
+           OPEN INPUT STAGED-RECORDS-FILE.
+           OPEN OUTPUT EXCEPTIONS-FILE.
+
+           MOVE 'N' TO WS-STAGED-EOF-FLAG.
+
+           PERFORM UNTIL STAGED-EOF
+               READ STAGED-RECORDS-FILE AT END
+                   MOVE 'Y' TO WS-STAGED-EOF-FLAG
+               NOT AT END
+                   MOVE 'N' TO WS-RECON-MATCH-FLAG
+
+                   PERFORM VARYING MR-IDX FROM 1 BY 1
+                           UNTIL MR-IDX > WS-ROSTER-COUNT
+                       IF FUNCTION TRIM(STAGED-STUDENT-NAME) =
+                               MR-TBL-NAME(MR-IDX)
+                          AND FUNCTION TRIM(STAGED-STUDENT-SURNAME) =
+                               MR-TBL-SURNAME(MR-IDX)
+                           MOVE 'Y' TO WS-RECON-MATCH-FLAG
+                           MOVE 'Y' TO MR-TBL-MATCHED(MR-IDX)
+                       END-IF
+                   END-PERFORM
+
+                   IF NOT RECON-MATCH-FOUND
+                       MOVE SPACES TO EXCEPTION-LINE
+                       STRING "NO ROSTER MATCH: "
+                           FUNCTION TRIM(STAGED-STUDENT-NAME) " "
+                           FUNCTION TRIM(STAGED-STUDENT-SURNAME)
+                           DELIMITED BY SIZE INTO EXCEPTION-LINE
+                       WRITE EXCEPTION-LINE
+                   END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STAGED-RECORDS-FILE.
+
+       REPORT-UNMATCHED-ROSTER-PROC.
+           PERFORM VARYING MR-IDX FROM 1 BY 1
+                   UNTIL MR-IDX > WS-ROSTER-COUNT
+               IF NOT MR-TBL-IS-MATCHED(MR-IDX)
+                   MOVE SPACES TO EXCEPTION-LINE
+                   STRING "NO GRADE RECORD: " MR-TBL-ID(MR-IDX)
+                       " " MR-TBL-NAME(MR-IDX)
+                       " " MR-TBL-SURNAME(MR-IDX)
+                       DELIMITED BY SIZE INTO EXCEPTION-LINE
+                   WRITE EXCEPTION-LINE
+               END-IF
+           END-PERFORM.
+
+           CLOSE EXCEPTIONS-FILE.
+           DISPLAY ">> EXCEPTIONS.txt WRITTEN SUCCESSFULLY!".
+
+       REPLAY-STAGED-RECORDS-PROC.
+           DISPLAY ">> RESTART: REPLAYING " WS-CHECKPOINT-RESTART-COUNT
+                   " PREVIOUSLY STAGED RECORD(S) FROM "
+                   WS-STAGED-FILENAME.
+
+           MOVE 'N' TO WS-STAGED-EOF-FLAG.
+           OPEN INPUT STAGED-RECORDS-FILE.
+
+           PERFORM UNTIL STAGED-EOF
+               READ STAGED-RECORDS-FILE AT END
+                   MOVE 'Y' TO WS-STAGED-EOF-FLAG
+               NOT AT END
+                   MOVE STAGED-RECORD-LINE TO SORT-RECORD
+                   RELEASE SORT-RECORD
+                   ADD 1 TO WS-BATCH-INPUT-COUNT
+           END-READ
+           END-PERFORM.
+
+           CLOSE STAGED-RECORDS-FILE.
+
+       SKIP-RESTART-RECORDS-PROC.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-RESTART-COUNT
+               READ INPUT-FILE AT END MOVE 'Y' TO EOF-FLAG
+           END-PERFORM.
+
        INPUT-PROC.
            DISPLAY ">> READING INPUT FILE...".
 
+           MOVE 'N' TO EOF-FLAG.
            OPEN INPUT INPUT-FILE.
 
+           IF WS-CHECKPOINT-RESTART-COUNT > ZERO
+               PERFORM REPLAY-STAGED-RECORDS-PROC
+               OPEN EXTEND STAGED-RECORDS-FILE
+               IF WS-STAGED-FILE-STATUS = '35'
+                   OPEN OUTPUT STAGED-RECORDS-FILE
+               END-IF
+               OPEN EXTEND BAD-RECORD-FILE
+               IF WS-BAD-FILE-STATUS = '35'
+                   OPEN OUTPUT BAD-RECORD-FILE
+               END-IF
+               MOVE WS-CHECKPOINT-RESTART-COUNT
+                   TO WS-CHECKPOINT-READ-COUNT
+               PERFORM SKIP-RESTART-RECORDS-PROC
+           ELSE
+               OPEN OUTPUT STAGED-RECORDS-FILE
+               OPEN OUTPUT BAD-RECORD-FILE
+               MOVE ZERO TO WS-CHECKPOINT-READ-COUNT
+           END-IF.
+
            PERFORM UNTIL EOF
                READ INPUT-FILE AT END MOVE 'Y' TO EOF-FLAG
                NOT AT END
+                   ADD 1 TO WS-CHECKPOINT-READ-COUNT
+
                    *> Extract fields from tab-delimited input
+                   MOVE 'Y' TO WS-VALID-RECORD-FLAG
+                   MOVE SPACES TO WS-REJECT-REASON
+                   MOVE ZERO TO WS-FIELD-COUNT
+                   MOVE SPACES TO WS-TEMP-OVERFLOW-X
+
                    UNSTRING STUDENT-LINE DELIMITED BY X'09'
                        INTO WS-TEMP-STUDENT-NAME
                             WS-TEMP-STUDENT-SURNAME
-                            WS-TEMP-STUDENT-GRADE
+                            WS-TEMP-STUDENT-GRADE-X
+                            WS-TEMP-OVERFLOW-X
+                       TALLYING IN WS-FIELD-COUNT
+                   END-UNSTRING
 
-                   *> Move to sort record
-       MOVE FUNCTION TRIM(WS-TEMP-STUDENT-NAME) TO W-STUDENT-NAME
-       MOVE FUNCTION TRIM(WS-TEMP-STUDENT-SURNAME) TO W-STUDENT-SURNAME
-                   MOVE WS-TEMP-STUDENT-GRADE TO W-STUDENT-GRADE
+                   IF WS-FIELD-COUNT < 3
+                       MOVE 'N' TO WS-VALID-RECORD-FLAG
+                       MOVE 'MISSING FIELD(S) IN INPUT LINE'
+                           TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-FIELD-COUNT > 3
+                               OR WS-TEMP-OVERFLOW-X NOT = SPACES
+                           MOVE 'N' TO WS-VALID-RECORD-FLAG
+                           MOVE 'EXTRA FIELD(S) IN INPUT LINE'
+                               TO WS-REJECT-REASON
+                       ELSE
+                           IF FUNCTION TRIM(WS-TEMP-STUDENT-GRADE-X)
+                                   NOT NUMERIC
+                               MOVE 'N' TO WS-VALID-RECORD-FLAG
+                               MOVE 'GRADE FIELD IS NOT NUMERIC'
+                                   TO WS-REJECT-REASON
+                           END-IF
+                       END-IF
+                   END-IF
 
-                   DISPLAY "READ: " W-STUDENT-NAME " | "
-                            W-STUDENT-SURNAME " | "
-                            W-STUDENT-GRADE
+                   IF VALID-RECORD
+                       MOVE WS-TEMP-STUDENT-GRADE-X
+                           TO WS-TEMP-STUDENT-GRADE
 
-                   RELEASE SORT-RECORD
-                   DISPLAY "SORT-RECORD: " SORT-RECORD
-                   DISPLAY "SORT-RECORD: " SORT-RECORD
-                   DISPLAY "SORT-RECORD: " SORT-RECORD
+                       *> Move to sort record
+           MOVE FUNCTION TRIM(WS-TEMP-STUDENT-NAME) TO W-STUDENT-NAME
+           MOVE FUNCTION TRIM(WS-TEMP-STUDENT-SURNAME)
+               TO W-STUDENT-SURNAME
+                       MOVE WS-TEMP-STUDENT-GRADE TO W-STUDENT-GRADE
+
+                       DISPLAY "READ: " W-STUDENT-NAME " | "
+                                W-STUDENT-SURNAME " | "
+                                W-STUDENT-GRADE
+
+                       RELEASE SORT-RECORD
+                       DISPLAY "SORT-RECORD: " SORT-RECORD
+                       MOVE SORT-RECORD TO STAGED-RECORD-LINE
+                       WRITE STAGED-RECORD-LINE
+                       ADD 1 TO WS-BATCH-INPUT-COUNT
+                   ELSE
+                       MOVE STUDENT-LINE TO BAD-LINE-OUT
+                       MOVE WS-REJECT-REASON TO BAD-REASON-OUT
+                       WRITE BAD-RECORD-OUT
+                       DISPLAY "REJECTED: " STUDENT-LINE " - "
+                                WS-REJECT-REASON
+                   END-IF
+
+                   IF FUNCTION MOD(WS-CHECKPOINT-READ-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = ZERO
+                       PERFORM CHECKPOINT-PROGRESS-PROC
+                   END-IF
                END-READ
            END-PERFORM.
 
            CLOSE INPUT-FILE.
+           CLOSE BAD-RECORD-FILE.
+           CLOSE STAGED-RECORDS-FILE.
+
+           PERFORM RECONCILE-PROC.
 
        OUTPUT-PROC.
            DISPLAY ">> WRITING SORTED DATA TO OUTPUT FILE...".
 
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT DEANS-LIST-FILE.
+           OPEN OUTPUT FAILING-FILE.
 
            MOVE 'N' TO EOF-FLAG.  *> Ensure flag is reset
 
@@ -101,13 +807,206 @@
                    MOVE W-STUDENT-SURNAME TO OUT-STUDENT-SURNAME
                    MOVE W-STUDENT-GRADE TO OUT-STUDENT-GRADE
 
+                   PERFORM CLASSIFY-GRADE-BAND-PROC
+                   MOVE WS-STUDENT-STATUS TO OUT-STUDENT-STATUS
+
+                   PERFORM RANK-STUDENT-PROC
+                   MOVE WS-RANK-CURRENT TO OUT-STUDENT-RANK
+
                    DISPLAY "WRITING: " OUT-STUDENT-NAME " | "
                             OUT-STUDENT-SURNAME " | "
-                            OUT-STUDENT-GRADE
+                            OUT-STUDENT-GRADE " | "
+                            OUT-STUDENT-STATUS " | RANK "
+                            OUT-STUDENT-RANK
 
                    WRITE OUTPUT-RECORD
+
+                   EVALUATE WS-STUDENT-STATUS
+                       WHEN "DEANS LIST"
+                           MOVE W-STUDENT-NAME TO DL-STUDENT-NAME
+                           MOVE W-STUDENT-SURNAME
+                               TO DL-STUDENT-SURNAME
+                           MOVE W-STUDENT-GRADE TO DL-STUDENT-GRADE
+                           WRITE DEANS-LIST-RECORD
+                       WHEN "FAILING"
+                           MOVE W-STUDENT-NAME TO FL-STUDENT-NAME
+                           MOVE W-STUDENT-SURNAME
+                               TO FL-STUDENT-SURNAME
+                           MOVE W-STUDENT-GRADE TO FL-STUDENT-GRADE
+                           WRITE FAILING-RECORD
+                   END-EVALUATE
+
+                   PERFORM ACCUMULATE-STATS-PROC
+
+                   IF FUNCTION MOD(WS-STAT-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = ZERO
+                       PERFORM WRITE-OUTPUT-CHECKPOINT-PROC
+                   END-IF
                END-RETURN
            END-PERFORM.
 
            CLOSE OUTPUT-FILE.
+           CLOSE DEANS-LIST-FILE.
+           CLOSE FAILING-FILE.
            DISPLAY ">> OUTPUT FILE WRITTEN SUCCESSFULLY!".
+
+           PERFORM WRITE-SUMMARY-PROC.
+
+       RANK-STUDENT-PROC.
+           ADD 1 TO WS-RANK-POSITION.
+
+           IF RANK-FIRST-RECORD
+               MOVE WS-RANK-POSITION TO WS-RANK-CURRENT
+               MOVE 'N' TO WS-RANK-FIRST-FLAG
+           ELSE
+               IF W-STUDENT-GRADE NOT = WS-RANK-PREV-GRADE
+                   MOVE WS-RANK-POSITION TO WS-RANK-CURRENT
+               END-IF
+           END-IF.
+
+           MOVE W-STUDENT-GRADE TO WS-RANK-PREV-GRADE.
+
+       CLASSIFY-GRADE-BAND-PROC.
+           EVALUATE TRUE
+               WHEN W-STUDENT-GRADE >= 90
+                   MOVE "DEANS LIST" TO WS-STUDENT-STATUS
+               WHEN W-STUDENT-GRADE >= 60
+                   MOVE "PASSING" TO WS-STUDENT-STATUS
+               WHEN OTHER
+                   MOVE "FAILING" TO WS-STUDENT-STATUS
+           END-EVALUATE.
+
+       ACCUMULATE-STATS-PROC.
+           ADD 1 TO WS-STAT-COUNT.
+           ADD W-STUDENT-GRADE TO WS-STAT-SUM.
+
+           IF W-STUDENT-GRADE < WS-STAT-MIN-GRADE
+               MOVE W-STUDENT-GRADE TO WS-STAT-MIN-GRADE
+               MOVE W-STUDENT-NAME TO WS-STAT-MIN-NAME
+               MOVE W-STUDENT-SURNAME TO WS-STAT-MIN-SURNAME
+           END-IF.
+
+           IF W-STUDENT-GRADE > WS-STAT-MAX-GRADE
+               MOVE W-STUDENT-GRADE TO WS-STAT-MAX-GRADE
+               MOVE W-STUDENT-NAME TO WS-STAT-MAX-NAME
+               MOVE W-STUDENT-SURNAME TO WS-STAT-MAX-SURNAME
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN W-STUDENT-GRADE < 60
+                   ADD 1 TO WS-BAND-0-59
+               WHEN W-STUDENT-GRADE < 70
+                   ADD 1 TO WS-BAND-60-69
+               WHEN W-STUDENT-GRADE < 80
+                   ADD 1 TO WS-BAND-70-79
+               WHEN W-STUDENT-GRADE < 90
+                   ADD 1 TO WS-BAND-80-89
+               WHEN OTHER
+                   ADD 1 TO WS-BAND-90-100
+           END-EVALUATE.
+
+       WRITE-CONTROL-TOTALS-PROC.
+           MOVE 'N' TO WS-CONTROL-MISMATCH-FLAG.
+           IF WS-BATCH-INPUT-COUNT NOT = WS-STAT-COUNT
+               MOVE 'Y' TO WS-CONTROL-MISMATCH-FLAG
+           END-IF.
+
+           DISPLAY ">> CONTROL TOTALS - INPUT: " WS-BATCH-INPUT-COUNT
+                    " OUTPUT: " WS-STAT-COUNT.
+           IF CONTROL-TOTALS-MISMATCH
+               DISPLAY ">> WARNING: INPUT/OUTPUT RECORD COUNT "
+                       "MISMATCH!"
+           END-IF.
+
+           OPEN OUTPUT CONTROL-TOTALS-FILE.
+
+           MOVE SPACES TO CONTROL-TOTALS-LINE.
+           STRING "INPUT COUNT: " WS-BATCH-INPUT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-TOTALS-LINE.
+           WRITE CONTROL-TOTALS-LINE.
+
+           MOVE SPACES TO CONTROL-TOTALS-LINE.
+           STRING "OUTPUT COUNT: " WS-STAT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-TOTALS-LINE.
+           WRITE CONTROL-TOTALS-LINE.
+
+           MOVE SPACES TO CONTROL-TOTALS-LINE.
+           IF CONTROL-TOTALS-MISMATCH
+               STRING "STATUS: MISMATCH - COUNTS DO NOT AGREE"
+                   DELIMITED BY SIZE INTO CONTROL-TOTALS-LINE
+           ELSE
+               STRING "STATUS: OK - COUNTS AGREE"
+                   DELIMITED BY SIZE INTO CONTROL-TOTALS-LINE
+           END-IF.
+           WRITE CONTROL-TOTALS-LINE.
+
+           CLOSE CONTROL-TOTALS-FILE.
+
+       WRITE-SUMMARY-PROC.
+           DISPLAY ">> WRITING CLASS STATISTICS SUMMARY...".
+
+           OPEN OUTPUT SUMMARY-FILE.
+
+           IF WS-STAT-COUNT > 0
+               COMPUTE WS-STAT-AVERAGE ROUNDED =
+                   WS-STAT-SUM / WS-STAT-COUNT
+           END-IF.
+           MOVE WS-STAT-AVERAGE TO WS-STAT-AVERAGE-ED.
+
+           MOVE "CLASS STATISTICS SUMMARY" TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "STUDENT COUNT: " WS-STAT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "AVERAGE GRADE: " WS-STAT-AVERAGE-ED
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           IF WS-STAT-COUNT > 0
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "HIGHEST GRADE: " WS-STAT-MAX-GRADE
+                   " (" WS-STAT-MAX-NAME " " WS-STAT-MAX-SURNAME ")"
+                   DELIMITED BY SIZE INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "LOWEST GRADE: " WS-STAT-MIN-GRADE
+                   " (" WS-STAT-MIN-NAME " " WS-STAT-MIN-SURNAME ")"
+                   DELIMITED BY SIZE INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-IF.
+
+           MOVE "GRADE DISTRIBUTION (10-POINT BANDS):" TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "  0- 59: " WS-BAND-0-59
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING " 60- 69: " WS-BAND-60-69
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING " 70- 79: " WS-BAND-70-79
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING " 80- 89: " WS-BAND-80-89
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING " 90-100: " WS-BAND-90-100
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           CLOSE SUMMARY-FILE.
+           DISPLAY ">> STUDENT-SUMMARY.txt WRITTEN SUCCESSFULLY!".
